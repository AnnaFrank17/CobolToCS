@@ -5,7 +5,7 @@
        ENVIRONMENT DIVISION.
           INPUT-OUTPUT SECTION.
           FILE-CONTROL.
-           SELECT CTL-FILE  ASSIGN TO 'connect.txt'
+           SELECT CTL-FILE  ASSIGN TO WS-CTL-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -38,15 +38,37 @@
 
           COPY "ProgramBL.cpy".
 
+           01  WS-PROFILE                    PIC X(4).
+           01  WS-CTL-FILENAME                PIC X(20).
+           01  WS-ALERT-MSG                   PIC X(80).
+           01  WS-BATCH-ID                    PIC X(8).
+
        PROCEDURE DIVISION.
 
        DISPLAY 'Demo conversion from COBOL'.
 
        BEGIN-MODEL.
+       DISPLAY 1 UPON ARGUMENT-NUMBER.
+       ACCEPT WS-PROFILE FROM ARGUMENT-VALUE.
+       IF WS-PROFILE = SPACES
+          MOVE 'PROD' TO WS-PROFILE
+       END-IF.
+       DISPLAY 2 UPON ARGUMENT-NUMBER.
+       ACCEPT WS-BATCH-ID FROM ARGUMENT-VALUE.
+       IF WS-BATCH-ID = SPACES
+          MOVE 'BATCH001' TO WS-BATCH-ID
+       END-IF.
+       STRING 'connect-' DELIMITED BY SIZE
+          FUNCTION TRIM(WS-PROFILE) DELIMITED BY SIZE
+          '.txt' DELIMITED BY SIZE
+          INTO WS-CTL-FILENAME
+       END-STRING.
+
        OPEN INPUT  CTL-FILE.
        MOVE SPACES TO W-LOGON-VARS, W-CONNECT-STRING
        READ CTL-FILE INTO W-CONNECT-STRING
-        AT END PERFORM ABORT-PROGRAM.
+        AT END PERFORM ABORT-PROGRAM
+       END-READ.
 
        MOVE SPACES TO W-USERID W-PASS-WORD W-DBNAME
        UNSTRING W-CONNECT-STRING
@@ -70,18 +92,34 @@
            END-EXEC
 
           CALL "ProgramCUR" USING SQLCA
-          MOVE '111 IN PARAM 1111111' TO varlnk
-          CALL "ProgramBL" USING varlnk
+          MOVE SPACES TO varlnk
+          ACCEPT VARLNK-RUN-DATE FROM DATE YYYYMMDD
+          MOVE WS-BATCH-ID TO VARLNK-BATCH-ID
+          MOVE WS-PROFILE TO VARLNK-ENV-PROFILE
+          CALL "ProgramBL" USING varlnk SQLCA
           CALL "ProgramFILE"
           DISPLAY ' '
           DISPLAY 'Finished.'
+          MOVE 0 TO RETURN-CODE
        ELSE
           DISPLAY 'Connecting...'
           DISPLAY 'SQLCODE = ' SQLCODE
           DISPLAY 'Program is stopped!'
+          MOVE SPACES TO WS-ALERT-MSG
+          STRING 'CONNECT failed, profile=' DELIMITED BY SIZE
+             FUNCTION TRIM(WS-PROFILE) DELIMITED BY SIZE
+             ' SQLCODE=' DELIMITED BY SIZE
+             SQLCODE DELIMITED BY SIZE
+             INTO WS-ALERT-MSG
+          END-STRING
+          CALL "OPSALERT" USING WS-ALERT-MSG
+          MOVE 12 TO RETURN-CODE
        END-IF.
 
+       STOP RUN.
+
        ABORT-PROGRAM.
        DISPLAY 'ABORT PROGRAM'.
-
+       DISPLAY 'No control file found for profile: ' WS-PROFILE.
+       MOVE 8 TO RETURN-CODE.
        STOP RUN.
