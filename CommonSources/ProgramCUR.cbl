@@ -12,19 +12,26 @@
               05 first-name PIC X(10).
               05 last-name PIC X(10).
               05 group_number PIC 9(5).
-              05 email PIC X(15).
-              05 phone-number PIC 9(5).
+              05 email PIC X(30).
+              05 phone-number PIC X(15).
               05 city PIC X(10).
               05 country PIC X(10).
            01 v-count PIC 9(10).
            01 i PIC 9(10).
 
+           01 WS-ROWSET-SIZE PIC S9(4) COMP VALUE 100.
+           01 id-student-tab OCCURS 100 TIMES PIC 9(5).
+           01 first-name-tab OCCURS 100 TIMES PIC X(10).
+           01 last-name-tab OCCURS 100 TIMES PIC X(10).
+
            EXEC SQL END
                DECLARE SECTION
            END-EXEC.
 
            exec sql include sqlca end-exec.
 
+           01 WS-ROWS-FETCHED PIC S9(9) COMP.
+
        PROCEDURE DIVISION USING SQLCA.
 
        DISPLAY 'ProgramCUR:'.
@@ -42,18 +49,26 @@
            END-EXEC.
 
        FETCH_C1.
-           EXEC SQL
-               FETCH C1
-               INTO :id-student,
-                    :first-name,
-                    :last-name
-           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH C1
+                   FOR :WS-ROWSET-SIZE ROWS
+                   INTO :id-student-tab,
+                        :first-name-tab,
+                        :last-name-tab
+               END-EXEC
 
-               DISPLAY 'id-student = ' id-student.
-               DISPLAY 'first-name = ' first-name.
-               DISPLAY 'last-name = ' last-name.
-               DISPLAY ' '.
-               INITIALIZE id-student first-name last-name.
+               IF SQLCODE = 0 OR SQLCODE = 100
+                   MOVE SQLERRD(3) TO WS-ROWS-FETCHED
+                   PERFORM VARYING i FROM 1 BY 1
+                      UNTIL i > WS-ROWS-FETCHED
+                      DISPLAY 'id-student = ' id-student-tab(i)
+                      DISPLAY 'first-name = ' first-name-tab(i)
+                      DISPLAY 'last-name = ' last-name-tab(i)
+                      DISPLAY ' '
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
 
 
        CLOSE_C1.
