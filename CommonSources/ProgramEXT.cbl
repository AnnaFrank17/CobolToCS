@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMEXT.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT STUDENT-EXTRACT ASSIGN TO "STUDEXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD STUDENT-EXTRACT
+             RECORDING MODE IS F
+             RECORD CONTAINS 120 CHARACTERS.
+          01 STUDENT-EXTRACT-REC PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-EXTRACT-STATUS PIC XX.
+           01 WS-CSV-LINE PIC X(120).
+
+           EXEC SQL
+               BEGIN DECLARE SECTION
+           END-EXEC.
+
+           01 students.
+              05 id-student PIC 9(5).
+              05 first-name PIC X(10).
+              05 last-name PIC X(10).
+              05 group_number PIC 9(5).
+              05 email PIC X(30).
+              05 phone-number PIC X(15).
+              05 city PIC X(10).
+              05 country PIC X(10).
+
+           EXEC SQL END
+               DECLARE SECTION
+           END-EXEC.
+
+           exec sql include sqlca end-exec.
+
+       PROCEDURE DIVISION USING SQLCA.
+
+       DISPLAY 'ProgramEXT: CSV export of students'.
+
+       OPEN_EXTRACT.
+           OPEN OUTPUT STUDENT-EXTRACT.
+
+       DECLARE_C-EXT.
+           EXEC SQL
+               DECLARE C-EXT CURSOR FOR
+               SELECT id, first_name, last_name, group_number,
+                      email, phone_number, city, country
+               FROM students
+           END-EXEC.
+
+       OPEN_C-EXT.
+           EXEC SQL
+               OPEN C-EXT
+           END-EXEC.
+
+       FETCH_C-EXT.
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH C-EXT
+                   INTO :id-student, :first-name, :last-name,
+                        :group_number, :email, :phone-number,
+                        :city, :country
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM WRITE-CSV-LINE
+                   INITIALIZE id-student first-name last-name
+                      group_number email phone-number city country
+               END-IF
+           END-PERFORM.
+           GO TO CLOSE_C-EXT.
+
+       WRITE-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING FUNCTION TRIM(id-student) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(first-name) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(last-name) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(group_number) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(email) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(phone-number) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(city) DELIMITED BY SIZE
+              ',' DELIMITED BY SIZE
+              FUNCTION TRIM(country) DELIMITED BY SIZE
+              INTO WS-CSV-LINE
+           END-STRING.
+           WRITE STUDENT-EXTRACT-REC FROM WS-CSV-LINE.
+
+       CLOSE_C-EXT.
+           EXEC SQL
+               CLOSE C-EXT
+           END-EXEC.
+           CLOSE STUDENT-EXTRACT.
+
+              SECT-END SECTION.
+              PARAGR-EXIT.
+               EXIT.
+               DISPLAY ' '.
