@@ -1,9 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMDML.
 
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT ENROLL-FEED ASSIGN TO "ENROLLFD"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FEED-STATUS.
+
        DATA DIVISION.
+          FILE SECTION.
+          FD ENROLL-FEED
+             RECORDING MODE IS F
+             RECORD CONTAINS 80 CHARACTERS.
+          01 ENROLL-FEED-REC.
+             05 EF-ID-STUDENT PIC 9(5).
+             05 EF-FIRST-NAME PIC X(10).
+             05 EF-LAST-NAME PIC X(10).
+             05 EF-GROUP-NUMBER PIC 9(5).
+             05 EF-CITY PIC X(10).
+             05 EF-COUNTRY PIC X(10).
+             05 EF-PHONE-NUMBER PIC X(15).
+             05 FILLER PIC X(15).
+
        WORKING-STORAGE SECTION.
 
+           01 WS-FEED-STATUS PIC XX.
+           01 WS-FEED-EOF PIC X VALUE 'N'.
+           01 WS-GROUP-VALID PIC X(1).
+           01 WS-PHONE-VALID PIC X(1).
+           01 WS-PHONE-LEN PIC 9(2).
+           01 WS-RESTART-MODE PIC X(1).
+
            EXEC SQL
               BEGIN DECLARE SECTION
            END-EXEC.
@@ -13,12 +41,24 @@
               05 first-name PIC X(10).
               05 last-name PIC X(10).
               05 group_number PIC 9(5).
-              05 email PIC X(15).
-              05 phone-number PIC 9(5).
+              05 email PIC X(30).
+              05 phone-number PIC X(15).
               05 city PIC X(10).
               05 country PIC X(10).
 
            01 i PIC 9(10).
+           01 v-count PIC 9(10).
+           01 WS-DELETE-REASON PIC X(10).
+           01 WS-CHECKPOINT-ID PIC 9(5).
+           01 WS-OLD-GROUP PIC 9(5).
+
+           01 WS-EMAIL-COUNT PIC 9(4) VALUE 0.
+           01 WS-EMAIL-TABLE.
+              05 WS-EMAIL-ENTRY OCCURS 500 TIMES PIC X(30).
+           01 WS-EMAIL-IDX PIC 9(4).
+           01 WS-EMAIL-FOUND PIC X(1).
+           01 WS-EMAIL-SUFFIX PIC 9(2).
+           01 WS-EMAIL-CAND PIC X(30).
 
            EXEC SQL END
               DECLARE SECTION
@@ -30,17 +70,143 @@
        DISPLAY 'ProgramDML:'.
 
                SECT-MAIN.
-                 PERFORM DELETE_STUDENTS.
+                 PERFORM CHECK-RESTART-CHECKPOINT.
+                 IF WS-RESTART-MODE = 'Y'
+                    DISPLAY 'Restart mode: resuming after id-student '
+                       WS-CHECKPOINT-ID
+                 ELSE
+                    PERFORM DELETE_STUDENTS
+                 END-IF.
 
                  PERFORM LOAD_STUDENTS.
 
+                 PERFORM CLEAR-CHECKPOINT.
+
                  DISPLAY 'Data output...'.
 
+                 EXEC SQL COMMIT WORK RELEASE END-EXEC.
+
+                 GOBACK.
+
+              CHECK-RESTART-CHECKPOINT.
+                  MOVE 'N' TO WS-RESTART-MODE.
+                  MOVE 0 TO WS-CHECKPOINT-ID.
+                  EXEC SQL
+                     SELECT last_id_student INTO :WS-CHECKPOINT-ID
+                     FROM job_checkpoint
+                     WHERE job_name = 'PROGRAMDML'
+                  END-EXEC.
+                  IF SQLCODE = 0
+                     MOVE 'Y' TO WS-RESTART-MODE
+                     PERFORM SEED-EMAIL-TABLE
+                  END-IF.
+
+              SEED-EMAIL-TABLE.
+                  MOVE 0 TO WS-EMAIL-COUNT.
+                  EXEC SQL
+                     DECLARE C-SEED-EMAIL CURSOR FOR
+                     SELECT email FROM students
+                  END-EXEC.
+                  EXEC SQL
+                     OPEN C-SEED-EMAIL
+                  END-EXEC.
+                  PERFORM UNTIL SQLCODE NOT = 0
+                     EXEC SQL
+                        FETCH C-SEED-EMAIL INTO :WS-EMAIL-CAND
+                     END-EXEC
+                     IF SQLCODE = 0 AND WS-EMAIL-COUNT < 500
+                        ADD 1 TO WS-EMAIL-COUNT
+                        MOVE WS-EMAIL-CAND
+                           TO WS-EMAIL-ENTRY(WS-EMAIL-COUNT)
+                     END-IF
+                  END-PERFORM.
+                  EXEC SQL
+                     CLOSE C-SEED-EMAIL
+                  END-EXEC.
+
+              SAVE-CHECKPOINT.
+                  EXEC SQL
+                     UPDATE job_checkpoint
+                     SET last_id_student = :id-student
+                     WHERE job_name = 'PROGRAMDML'
+                  END-EXEC.
+                  IF SQLCODE NOT = 0
+                     EXEC SQL
+                        INSERT INTO job_checkpoint
+                           (job_name, last_id_student)
+                        VALUES ('PROGRAMDML', :id-student)
+                     END-EXEC
+                  END-IF.
+                  EXEC SQL COMMIT WORK END-EXEC.
+
+              CLEAR-CHECKPOINT.
+                  EXEC SQL
+                     DELETE FROM job_checkpoint
+                     WHERE job_name = 'PROGRAMDML'
+                  END-EXEC.
+
               DELETE_STUDENTS.
+                  PERFORM AUDIT-DELETE-ALL.
                   EXEC SQL
                      DELETE FROM students
                   END-EXEC.
 
+              AUDIT-DELETE-ALL.
+                  MOVE 'BULK-PURGE' TO WS-DELETE-REASON.
+                  EXEC SQL
+                     DECLARE C-AUDIT-DEL CURSOR FOR
+                     SELECT id, first_name, last_name, group_number,
+                            email, phone_number, city, country
+                     FROM students
+                  END-EXEC.
+                  EXEC SQL
+                     OPEN C-AUDIT-DEL
+                  END-EXEC.
+                  PERFORM UNTIL SQLCODE NOT = 0
+                     EXEC SQL
+                        FETCH C-AUDIT-DEL
+                        INTO :id-student, :first-name, :last-name,
+                             :group_number, :email, :phone-number,
+                             :city, :country
+                     END-EXEC
+                     IF SQLCODE = 0
+                        PERFORM LOG-AUDIT-DELETE
+                        PERFORM ARCHIVE-STUDENT-HISTORY
+                     END-IF
+                  END-PERFORM.
+                  EXEC SQL
+                     CLOSE C-AUDIT-DEL
+                  END-EXEC.
+
+              LOG-AUDIT-DELETE.
+                  EXEC SQL
+                     INSERT INTO audit_log
+                        (id_student, operation, log_ts)
+                     VALUES
+                        (:id-student, 'DELETE', CURRENT TIMESTAMP)
+                  END-EXEC.
+
+              ARCHIVE-STUDENT-HISTORY.
+                  EXEC SQL
+                     INSERT INTO students_history
+                        (id_student, first_name, last_name,
+                         group_number, email, phone_number,
+                         city, country, deleted_ts, reason_code)
+                     VALUES
+                        (:id-student, :first-name, :last-name,
+                         :group_number, :email, :phone-number,
+                         :city, :country, CURRENT TIMESTAMP,
+                         :WS-DELETE-REASON)
+                  END-EXEC.
+
+              LOG-AUDIT-INSERT.
+                  EXEC SQL
+                     INSERT INTO audit_log
+                        (id_student, operation, log_ts)
+                     VALUES
+                        (:id-student, 'INSERT', CURRENT TIMESTAMP)
+                  END-EXEC.
+
               INSERT-STUDENT.
                   EXEC SQL
                     INSERT INTO students
@@ -48,81 +214,182 @@
                        :group_number,
                        :email, :phone-number, :city, :country)
                   END-EXEC.
+                  PERFORM LOG-AUDIT-INSERT.
 
               UPDATE-GROUP-STUDENT.
                   EXEC SQL
-                     UPDATE students
-                     SET group_number = :group_number
+                     SELECT group_number INTO :WS-OLD-GROUP
+                     FROM students
                      WHERE id = :id-student
                   END-EXEC.
+                  IF SQLCODE = 0
+                     EXEC SQL
+                        UPDATE students
+                        SET group_number = :group_number
+                        WHERE id = :id-student
+                     END-EXEC
+                     EXEC SQL
+                        INSERT INTO group_transfer_log
+                           (id_student, old_group_number,
+                            new_group_number, transfer_ts)
+                        VALUES
+                           (:id-student, :WS-OLD-GROUP,
+                            :group_number, CURRENT TIMESTAMP)
+                     END-EXEC
+                  ELSE
+                     DISPLAY 'Group transfer skipped, not found: '
+                        id-student
+                  END-IF.
 
-              DELETE_STUDENT.
+              LOAD_STUDENTS.
+                  OPEN INPUT ENROLL-FEED.
+                  IF WS-FEED-STATUS NOT = '00'
+                     PERFORM FEED-ABORT
+                  END-IF.
+                  MOVE 'N' TO WS-FEED-EOF.
+                  PERFORM UNTIL WS-FEED-EOF = 'Y'
+                     READ ENROLL-FEED
+                        AT END MOVE 'Y' TO WS-FEED-EOF
+                        NOT AT END PERFORM PROCESS-FEED-RECORD
+                     END-READ
+                  END-PERFORM.
+                  CLOSE ENROLL-FEED.
+
+              FEED-ABORT.
+                  DISPLAY 'ABORT PROGRAM'.
+                  DISPLAY 'Enrollment feed file not available, status: '
+                     WS-FEED-STATUS.
+                  MOVE 16 TO RETURN-CODE.
+                  STOP RUN.
+
+              PROCESS-FEED-RECORD.
+                  IF WS-RESTART-MODE = 'Y'
+                     AND EF-ID-STUDENT NOT > WS-CHECKPOINT-ID
+                     DISPLAY 'Skipping already-loaded id-student '
+                        EF-ID-STUDENT
+                  ELSE
+                     MOVE EF-ID-STUDENT TO id-student
+                     MOVE EF-FIRST-NAME TO first-name
+                     MOVE EF-LAST-NAME TO last-name
+                     MOVE EF-GROUP-NUMBER TO group_number
+                     MOVE EF-CITY TO city
+                     MOVE EF-COUNTRY TO country
+                     MOVE EF-PHONE-NUMBER TO phone-number
+                     PERFORM CHECK-GROUP-NUMBER
+                     PERFORM VALIDATE-PHONE-NUMBER
+                     EVALUATE TRUE
+                        WHEN WS-GROUP-VALID = 'N'
+                           PERFORM LOG-EXCEPTION-BAD-GROUP
+                        WHEN WS-PHONE-VALID = 'N'
+                           PERFORM LOG-EXCEPTION-BAD-PHONE
+                        WHEN OTHER
+                           PERFORM GENERATE-EMAIL
+                           PERFORM INSERT-STUDENT
+                           PERFORM SAVE-CHECKPOINT
+                     END-EVALUATE
+                  END-IF.
+
+              CHECK-GROUP-NUMBER.
+                  MOVE 'Y' TO WS-GROUP-VALID.
                   EXEC SQL
-                     DELETE FROM students WHERE id = :id-student
+                     SELECT COUNT(*) INTO :v-count
+                     FROM groups
+                     WHERE group_number = :group_number
                   END-EXEC.
+                  IF v-count = 0
+                     MOVE 'N' TO WS-GROUP-VALID
+                  END-IF.
 
-              LOAD_STUDENTS.
-                  MOVE 1 TO id-student.
-                  MOVE 'Alex' TO first-name.
-                  MOVE 'Brown' TO last-name.
-                  MOVE 101 TO group_number.
-                  PERFORM GENERATE-EMAIL.
-                  MOVE 804528358 TO phone-number.
-                  MOVE 'Washington' TO city.
-                  MOVE 'United States' TO country.
-                  PERFORM INSERT-STUDENT.
-
-                  MOVE 2 TO id-student.
-                  MOVE 'Daniel' TO first-name.
-                  MOVE 'Thomas' TO last-name.
-                  MOVE 102 TO group_number.
-                  PERFORM GENERATE-EMAIL.
-                  MOVE 807587524 TO phone-number.
-                  MOVE 'New Delphi' TO city.
-                  MOVE 'India' TO country.
-                  PERFORM INSERT-STUDENT.
-
-                  MOVE 3 TO id-student.
-                  MOVE 'Emma' TO first-name.
-                  MOVE 'Clark' TO last-name.
-                  MOVE 103 TO group_number.
-                  PERFORM GENERATE-EMAIL.
-                  MOVE 801084235 TO phone-number.
-                  MOVE 'London' TO city.
-                  MOVE 'United Kingdom' TO country.
-                  PERFORM INSERT-STUDENT.
-
-                  MOVE 4 TO id-student.
-                  MOVE 'Michael' TO first-name.
-                  MOVE 'Jenkins' TO last-name.
-                  MOVE 102 TO group_number.
-                  PERFORM GENERATE-EMAIL.
-                  MOVE 801572354 TO phone-number.
-                  MOVE 'Paris' TO city.
-                  MOVE 'France' TO country.
-
-                  MOVE 5 TO id-student.
-                  MOVE 'Mia' TO first-name.
-                  MOVE 'Lee' TO last-name.
-                  MOVE 101 TO group_number.
-                  PERFORM GENERATE-EMAIL.
-                  MOVE 801084235 TO phone-number.
-                  MOVE 'Tokyo' TO city.
-                  MOVE 'Japan' TO country.
-                  PERFORM INSERT-STUDENT.
-
-                  MOVE 6 TO id-student.
-                  MOVE 'Olivia' TO first-name.
-                  MOVE 'Robinson' TO last-name.
-                  MOVE 103 TO group_number.
-                  PERFORM GENERATE-EMAIL.
-                  MOVE 801223548 TO phone-number.
-                  MOVE 'Beijing' TO city.
-                  MOVE 'China' TO country.
-                  PERFORM INSERT-STUDENT.
+              LOG-EXCEPTION-BAD-GROUP.
+                  EXEC SQL
+                     INSERT INTO exceptions_log
+                        (id_student, exception_type,
+                         description, bad_value, log_ts)
+                     VALUES
+                        (:id-student, 'BAD-GROUP',
+                         'Unknown group_number',
+                         :group_number, CURRENT TIMESTAMP)
+                  END-EXEC.
+
+              VALIDATE-PHONE-NUMBER.
+                  MOVE 'Y' TO WS-PHONE-VALID.
+                  MOVE 0 TO WS-PHONE-LEN.
+                  INSPECT FUNCTION TRIM(phone-number)
+                     TALLYING WS-PHONE-LEN FOR CHARACTERS
+                     BEFORE INITIAL SPACE.
+                  EVALUATE FUNCTION TRIM(country)
+                     WHEN 'United Sta'
+                     WHEN 'Canada'
+                        IF WS-PHONE-LEN NOT = 10
+                           MOVE 'N' TO WS-PHONE-VALID
+                        END-IF
+                     WHEN 'United Kin'
+                        IF WS-PHONE-LEN < 10 OR WS-PHONE-LEN > 11
+                           MOVE 'N' TO WS-PHONE-VALID
+                        END-IF
+                     WHEN OTHER
+                        IF WS-PHONE-LEN < 7 OR WS-PHONE-LEN > 15
+                           MOVE 'N' TO WS-PHONE-VALID
+                        END-IF
+                  END-EVALUATE.
+
+              LOG-EXCEPTION-BAD-PHONE.
+                  EXEC SQL
+                     INSERT INTO exceptions_log
+                        (id_student, exception_type,
+                         description, bad_value, log_ts)
+                     VALUES
+                        (:id-student, 'BAD-PHONE',
+                         'Phone number not valid for country',
+                         :phone-number, CURRENT TIMESTAMP)
+                  END-EXEC.
 
               GENERATE-EMAIL.
-                MOVE 'asd@.com' TO email.
+                  MOVE SPACES TO WS-EMAIL-CAND.
+                  MOVE 0 TO WS-EMAIL-SUFFIX.
+                  PERFORM BUILD-EMAIL-CAND.
+                  PERFORM FIND-EMAIL-COLLISION.
+                  PERFORM UNTIL WS-EMAIL-FOUND = 'N'
+                     ADD 1 TO WS-EMAIL-SUFFIX
+                     PERFORM BUILD-EMAIL-CAND
+                     PERFORM FIND-EMAIL-COLLISION
+                  END-PERFORM.
+                  MOVE WS-EMAIL-CAND TO email.
+                  IF WS-EMAIL-COUNT < 500
+                     ADD 1 TO WS-EMAIL-COUNT
+                     MOVE email TO WS-EMAIL-ENTRY(WS-EMAIL-COUNT)
+                  END-IF.
+
+              BUILD-EMAIL-CAND.
+                  IF WS-EMAIL-SUFFIX = 0
+                     STRING first-name(1:1) DELIMITED BY SIZE
+                        '.' DELIMITED BY SIZE
+                        FUNCTION TRIM(last-name) DELIMITED BY SIZE
+                        '@ourschool.edu' DELIMITED BY SIZE
+                        INTO WS-EMAIL-CAND
+                     END-STRING
+                  ELSE
+                     STRING first-name(1:1) DELIMITED BY SIZE
+                        '.' DELIMITED BY SIZE
+                        FUNCTION TRIM(last-name) DELIMITED BY SIZE
+                        WS-EMAIL-SUFFIX DELIMITED BY SIZE
+                        '@ourschool.edu' DELIMITED BY SIZE
+                        INTO WS-EMAIL-CAND
+                     END-STRING
+                  END-IF.
+                  MOVE FUNCTION LOWER-CASE(WS-EMAIL-CAND)
+                     TO WS-EMAIL-CAND.
+
+              FIND-EMAIL-COLLISION.
+                  MOVE 'N' TO WS-EMAIL-FOUND.
+                  IF WS-EMAIL-COUNT > 0
+                     PERFORM VARYING WS-EMAIL-IDX FROM 1 BY 1
+                        UNTIL WS-EMAIL-IDX > WS-EMAIL-COUNT
+                        IF WS-EMAIL-ENTRY(WS-EMAIL-IDX) = WS-EMAIL-CAND
+                           MOVE 'Y' TO WS-EMAIL-FOUND
+                        END-IF
+                     END-PERFORM
+                  END-IF.
 
               DISPLAY-STUDENTS.
                EXEC SQL
@@ -144,3 +411,5 @@
 
        DISPLAY ' '.
 
+       GOBACK.
+
