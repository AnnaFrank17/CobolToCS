@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMROST.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+          SELECT STUDENT ASSIGN TO "FILE001"
+             ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC
+             RECORD KEY IS STUDENT-ID
+             FILE STATUS IS FS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD STUDENT.
+          COPY "StudentFile.cpy".
+
+          WORKING-STORAGE SECTION.
+
+          01 FS PIC XX.
+          01 WS-EOF PIC A(1) VALUE 'N'.
+
+          01 WS-STUDENT-COUNT PIC 9(5) VALUE 0.
+          01 WS-STUDENT-TABLE.
+             05 WS-ST-ENTRY OCCURS 500 TIMES.
+                10 WS-ST-ID PIC 9(5).
+                10 WS-ST-NAME PIC A(25).
+                10 WS-ST-CLASS PIC X(3).
+
+          01 WS-CLASS-DISTINCT-COUNT PIC 9(5) VALUE 0.
+          01 WS-CLASS-TABLE.
+             05 WS-CLS-ENTRY OCCURS 50 TIMES.
+                10 WS-CLS-CODE PIC X(3).
+                10 WS-CLS-COUNT PIC 9(5) VALUE 0.
+
+          01 WS-GRAND-TOTAL PIC 9(5) VALUE 0.
+          01 I PIC 9(5).
+          01 J PIC 9(5).
+          01 WS-CLS-FOUND PIC X(1).
+
+       PROCEDURE DIVISION.
+       DISPLAY 'ProgramROST: Class Roster Report'.
+           PERFORM READ-ALL-STUDENTS.
+           PERFORM PRINT-ROSTER.
+       STOP RUN.
+
+       READ-ALL-STUDENTS.
+           OPEN INPUT STUDENT.
+           MOVE LOW-VALUES TO STUDENT-ID.
+           START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+              INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ STUDENT NEXT RECORD
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END PERFORM STORE-STUDENT
+              END-READ
+           END-PERFORM.
+           CLOSE STUDENT.
+
+       STORE-STUDENT.
+           IF WS-STUDENT-COUNT < 500
+              ADD 1 TO WS-STUDENT-COUNT
+              MOVE STUDENT-ID TO WS-ST-ID(WS-STUDENT-COUNT)
+              MOVE NAME1 TO WS-ST-NAME(WS-STUDENT-COUNT)
+              MOVE CLASS1 TO WS-ST-CLASS(WS-STUDENT-COUNT)
+              ADD 1 TO WS-GRAND-TOTAL
+              PERFORM ADD-TO-CLASS-SUMMARY
+           ELSE
+              DISPLAY 'Student table full, skipping id: ' STUDENT-ID
+           END-IF.
+
+       ADD-TO-CLASS-SUMMARY.
+           MOVE 'N' TO WS-CLS-FOUND.
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > WS-CLASS-DISTINCT-COUNT
+              IF WS-CLS-CODE(I) = CLASS1
+                 ADD 1 TO WS-CLS-COUNT(I)
+                 MOVE 'Y' TO WS-CLS-FOUND
+              END-IF
+           END-PERFORM.
+           IF WS-CLS-FOUND = 'N' AND WS-CLASS-DISTINCT-COUNT < 50
+              ADD 1 TO WS-CLASS-DISTINCT-COUNT
+              MOVE CLASS1 TO WS-CLS-CODE(WS-CLASS-DISTINCT-COUNT)
+              MOVE 1 TO WS-CLS-COUNT(WS-CLASS-DISTINCT-COUNT)
+           END-IF.
+
+       PRINT-ROSTER.
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > WS-CLASS-DISTINCT-COUNT
+              DISPLAY ' '
+              DISPLAY 'Class: ' WS-CLS-CODE(I)
+              PERFORM VARYING J FROM 1 BY 1
+                 UNTIL J > WS-STUDENT-COUNT
+                 IF WS-ST-CLASS(J) = WS-CLS-CODE(I)
+                    DISPLAY '   ' WS-ST-ID(J) ' ' WS-ST-NAME(J)
+                 END-IF
+              END-PERFORM
+              DISPLAY '   Students in class: ' WS-CLS-COUNT(I)
+           END-PERFORM.
+           DISPLAY ' '.
+           DISPLAY 'Grand total students: ' WS-GRAND-TOTAL.
