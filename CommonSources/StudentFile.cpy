@@ -0,0 +1,8 @@
+      *Shared record layout for the FILE001 student extract
+       01 STUDENT-FILE.
+          05 STUDENT-ID PIC 9(5).
+          05 NAME1 PIC A(25).
+          05 CLASS1 PIC X(3).
+          05 ENROLLMENT-DATE PIC 9(8).
+          05 STATUS-CODE PIC X(1).
+      *STATUS-CODE: A = active, I = inactive, G = graduated
