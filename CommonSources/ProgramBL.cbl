@@ -12,20 +12,43 @@
           01 var4 PIC 9 VALUE 0.
 
           01 var5.
-             05 var5-occurs OCCURS 2 TIMES.
-                10 var5-occurs-txt PIC X(6) VALUE ' TEXT1'.
-                10 var5-subocc OCCURS 2 TIMES.
-                   15 var5-subocc-txt PIC X(6) VALUE ' TEXT2'.
+             05 var5-occurs OCCURS 50 TIMES.
+                10 var5-group-number PIC 9(5).
+                10 var5-subocc OCCURS 5 TIMES.
+                   15 var5-room-code PIC X(6).
 
           01 str PIC X(10).
 
+          EXEC SQL
+             BEGIN DECLARE SECTION
+          END-EXEC.
+
+          01 ws-schedule-group PIC 9(5).
+          01 ws-schedule-day PIC 9(1).
+          01 ws-schedule-code PIC X(6).
+
+          EXEC SQL END
+             DECLARE SECTION
+          END-EXEC.
+
+          exec sql include sqlca end-exec.
+
+          01 WS-GROUP-COUNT PIC 9(3) VALUE 0.
+          01 WS-GROUP-IDX PIC 9(3).
+          01 WS-GROUP-FOUND PIC X(1).
+          01 wk-idx PIC 9(3).
+          01 day-idx PIC 9(1).
+
        LINKAGE SECTION.
           COPY "ProgramBL.cpy".
 
-       PROCEDURE DIVISION USING varlnk.
+       PROCEDURE DIVISION USING varlnk SQLCA.
 
        SECT000 SECTION.
           DISPLAY 'IN parameter: ' varlnk.
+          DISPLAY 'Run date: ' VARLNK-RUN-DATE.
+          DISPLAY 'Batch id: ' VARLNK-BATCH-ID.
+          DISPLAY 'Environment profile: ' VARLNK-ENV-PROFILE.
 
        SECT001 SECTION.
           DISPLAY "REDEFINES SECTION:".
@@ -60,16 +83,71 @@
              DISPLAY " ".
 
        SECT003 SECTION.
-          DISPLAY "OCCURS SECTION:".
-          DISPLAY "Group item var5 : " var5.
-
-          DISPLAY "occurs row1: " var5-occurs(1).
-          DISPLAY "occurs row2: " var5-occurs(2).
-
-          DISPLAY "suboccurs row1: " var5-subocc(1,1) var5-subocc(1,2).
-          DISPLAY "suboccurs row2: " var5-subocc(2,1) var5-subocc(2,2).
-
-       DISPLAY ' '.
+          DISPLAY "Weekly schedule by group:".
+          PERFORM LOAD-SCHEDULE.
+          PERFORM PRINT-SCHEDULE.
+          GO TO SECT003-EXIT.
+
+       LOAD-SCHEDULE.
+          EXEC SQL
+             DECLARE C-SCHED CURSOR FOR
+             SELECT group_number, day_of_week, room_code
+             FROM group_schedule
+             ORDER BY group_number, day_of_week
+          END-EXEC.
+          EXEC SQL
+             OPEN C-SCHED
+          END-EXEC.
+          PERFORM UNTIL SQLCODE NOT = 0
+             EXEC SQL
+                FETCH C-SCHED
+                INTO :ws-schedule-group, :ws-schedule-day,
+                     :ws-schedule-code
+             END-EXEC
+             IF SQLCODE = 0
+                AND ws-schedule-day >= 1 AND ws-schedule-day <= 5
+                PERFORM FIND-OR-ADD-GROUP
+                IF WS-GROUP-IDX NOT = 0
+                   MOVE ws-schedule-code TO
+                      var5-room-code(WS-GROUP-IDX, ws-schedule-day)
+                END-IF
+             END-IF
+          END-PERFORM.
+          EXEC SQL
+             CLOSE C-SCHED
+          END-EXEC.
+
+       FIND-OR-ADD-GROUP.
+          MOVE 'N' TO WS-GROUP-FOUND.
+          MOVE 0 TO WS-GROUP-IDX.
+          PERFORM VARYING wk-idx FROM 1 BY 1
+             UNTIL wk-idx > WS-GROUP-COUNT
+             IF var5-group-number(wk-idx) = ws-schedule-group
+                MOVE wk-idx TO WS-GROUP-IDX
+                MOVE 'Y' TO WS-GROUP-FOUND
+             END-IF
+          END-PERFORM.
+          IF WS-GROUP-FOUND = 'N' AND WS-GROUP-COUNT < 50
+             ADD 1 TO WS-GROUP-COUNT
+             MOVE WS-GROUP-COUNT TO WS-GROUP-IDX
+             MOVE ws-schedule-group TO var5-group-number(WS-GROUP-IDX)
+          END-IF.
+
+       PRINT-SCHEDULE.
+          PERFORM VARYING wk-idx FROM 1 BY 1
+             UNTIL wk-idx > WS-GROUP-COUNT
+             DISPLAY ' '
+             DISPLAY 'Group: ' var5-group-number(wk-idx)
+             PERFORM VARYING day-idx FROM 1 BY 1 UNTIL day-idx > 5
+                DISPLAY '   Day ' day-idx ': '
+                   var5-room-code(wk-idx, day-idx)
+             END-PERFORM
+          END-PERFORM.
+
+          DISPLAY ' '.
+
+       SECT003-EXIT.
+          EXIT.
 
 
 
