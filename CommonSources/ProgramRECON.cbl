@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMRECON.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+          SELECT STUDENT ASSIGN TO "FILE001"
+             ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC
+             RECORD KEY IS STUDENT-ID
+             FILE STATUS IS FS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD STUDENT.
+          COPY "StudentFile.cpy".
+
+          WORKING-STORAGE SECTION.
+
+          01 FS PIC XX.
+          01 WS-EOF PIC X(1) VALUE 'N'.
+
+          01 WS-FILE-COUNT PIC 9(5) VALUE 0.
+          01 WS-FILE-TABLE.
+             05 WS-FL-ENTRY OCCURS 500 TIMES.
+                10 WS-FL-ID PIC 9(5).
+                10 WS-FL-NAME PIC A(25).
+                10 WS-FL-CLASS PIC X(3).
+
+          EXEC SQL
+              BEGIN DECLARE SECTION
+          END-EXEC.
+
+          01 students.
+             05 id-student PIC 9(5).
+             05 first-name PIC X(10).
+             05 last-name PIC X(10).
+
+          EXEC SQL END
+              DECLARE SECTION
+          END-EXEC.
+
+          exec sql include sqlca end-exec.
+
+          01 WS-DB-COUNT PIC 9(5) VALUE 0.
+          01 WS-DB-TABLE.
+             05 WS-DB-ENTRY OCCURS 500 TIMES.
+                10 WS-DB-ID PIC 9(5).
+                10 WS-DB-FIRST PIC X(10).
+                10 WS-DB-LAST PIC X(10).
+
+          01 WS-DB-FULLNAME PIC X(21).
+          01 WS-FOUND PIC X(1).
+          01 WS-MATCH-IDX PIC 9(5).
+          01 I PIC 9(5).
+          01 J PIC 9(5).
+
+       PROCEDURE DIVISION USING SQLCA.
+       DISPLAY 'ProgramRECON: students DB vs FILE001 reconciliation'.
+
+           PERFORM READ-FILE001.
+           PERFORM READ-STUDENTS-DB.
+           PERFORM COMPARE-SOURCES.
+
+       STOP RUN.
+
+       READ-FILE001.
+           OPEN INPUT STUDENT.
+           MOVE LOW-VALUES TO STUDENT-ID.
+           START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+              INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ STUDENT NEXT RECORD
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END PERFORM STORE-FILE-STUDENT
+              END-READ
+           END-PERFORM.
+           CLOSE STUDENT.
+
+       STORE-FILE-STUDENT.
+           IF WS-FILE-COUNT < 500
+              ADD 1 TO WS-FILE-COUNT
+              MOVE STUDENT-ID TO WS-FL-ID(WS-FILE-COUNT)
+              MOVE NAME1 TO WS-FL-NAME(WS-FILE-COUNT)
+              MOVE CLASS1 TO WS-FL-CLASS(WS-FILE-COUNT)
+           ELSE
+              DISPLAY 'File table full, skipping id: ' STUDENT-ID
+           END-IF.
+
+       READ-STUDENTS-DB.
+           EXEC SQL
+              DECLARE C-RECON CURSOR FOR
+              SELECT id, first_name, last_name
+              FROM students
+           END-EXEC.
+           EXEC SQL
+              OPEN C-RECON
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH C-RECON
+                 INTO :id-student, :first-name, :last-name
+              END-EXEC
+              IF SQLCODE = 0
+                 PERFORM STORE-DB-STUDENT
+              END-IF
+           END-PERFORM.
+           EXEC SQL
+              CLOSE C-RECON
+           END-EXEC.
+
+       STORE-DB-STUDENT.
+           IF WS-DB-COUNT < 500
+              ADD 1 TO WS-DB-COUNT
+              MOVE id-student TO WS-DB-ID(WS-DB-COUNT)
+              MOVE first-name TO WS-DB-FIRST(WS-DB-COUNT)
+              MOVE last-name TO WS-DB-LAST(WS-DB-COUNT)
+           ELSE
+              DISPLAY 'DB table full, skipping id: ' id-student
+           END-IF.
+
+       COMPARE-SOURCES.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-DB-COUNT
+              PERFORM FIND-IN-FILE
+              IF WS-FOUND = 'N'
+                 DISPLAY 'MISSING-IN-FILE: id ' WS-DB-ID(I)
+              ELSE
+                 PERFORM COMPARE-NAME
+              END-IF
+           END-PERFORM.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-FILE-COUNT
+              PERFORM FIND-IN-DB
+              IF WS-FOUND = 'N'
+                 DISPLAY 'MISSING-IN-DB: id ' WS-FL-ID(J)
+              END-IF
+           END-PERFORM.
+
+       FIND-IN-FILE.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-FILE-COUNT
+              IF WS-FL-ID(J) = WS-DB-ID(I)
+                 MOVE 'Y' TO WS-FOUND
+                 MOVE J TO WS-MATCH-IDX
+              END-IF
+           END-PERFORM.
+
+       FIND-IN-DB.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-DB-COUNT
+              IF WS-DB-ID(I) = WS-FL-ID(J)
+                 MOVE 'Y' TO WS-FOUND
+              END-IF
+           END-PERFORM.
+
+       COMPARE-NAME.
+           MOVE SPACES TO WS-DB-FULLNAME.
+           STRING FUNCTION TRIM(WS-DB-FIRST(I)) DELIMITED BY SIZE
+              ' ' DELIMITED BY SIZE
+              FUNCTION TRIM(WS-DB-LAST(I)) DELIMITED BY SIZE
+              INTO WS-DB-FULLNAME
+           END-STRING.
+           IF FUNCTION TRIM(WS-FL-NAME(WS-MATCH-IDX)) NOT =
+              FUNCTION TRIM(WS-DB-FULLNAME)
+              DISPLAY 'NAME-MISMATCH: id ' WS-DB-ID(I)
+                 ' file="' WS-FL-NAME(WS-MATCH-IDX)
+                 '" db="' WS-DB-FULLNAME '"'
+           END-IF.
