@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMGRP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               BEGIN DECLARE SECTION
+           END-EXEC.
+
+           01 students.
+              05 id-student PIC 9(5).
+              05 first-name PIC X(10).
+              05 last-name PIC X(10).
+              05 group_number PIC 9(5).
+
+           EXEC SQL END
+               DECLARE SECTION
+           END-EXEC.
+
+           exec sql include sqlca end-exec.
+
+           01 WS-PREV-GROUP PIC 9(5) VALUE ZEROS.
+           01 WS-GROUP-COUNT PIC 9(5) VALUE 0.
+           01 WS-GRAND-TOTAL PIC 9(5) VALUE 0.
+           01 WS-FIRST-ROW PIC X(1) VALUE 'Y'.
+
+       PROCEDURE DIVISION USING SQLCA.
+
+       DISPLAY 'ProgramGRP: Group Roster Report'.
+
+       DECLARE_C-GRP.
+           EXEC SQL
+               DECLARE C-GRP CURSOR FOR
+               SELECT id, first_name, last_name, group_number
+               FROM students
+               ORDER BY group_number, last_name, first_name
+           END-EXEC.
+
+       OPEN_C-GRP.
+           EXEC SQL
+               OPEN C-GRP
+           END-EXEC.
+
+       FETCH_C-GRP.
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH C-GRP
+                   INTO :id-student, :first-name, :last-name,
+                        :group_number
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM CHECK-GROUP-BREAK
+                   DISPLAY '   ' id-student ' ' first-name
+                      ' ' last-name
+                   ADD 1 TO WS-GROUP-COUNT
+                   ADD 1 TO WS-GRAND-TOTAL
+               END-IF
+           END-PERFORM.
+
+           IF WS-FIRST-ROW = 'N'
+              DISPLAY '   Headcount: ' WS-GROUP-COUNT
+           END-IF.
+           DISPLAY ' '.
+           DISPLAY 'Grand total students: ' WS-GRAND-TOTAL.
+
+       CHECK-GROUP-BREAK.
+           IF WS-FIRST-ROW = 'Y'
+              MOVE 'N' TO WS-FIRST-ROW
+              MOVE group_number TO WS-PREV-GROUP
+              DISPLAY ' '
+              DISPLAY 'Group: ' group_number
+           ELSE
+              IF group_number NOT = WS-PREV-GROUP
+                 DISPLAY '   Headcount: ' WS-GROUP-COUNT
+                 MOVE 0 TO WS-GROUP-COUNT
+                 MOVE group_number TO WS-PREV-GROUP
+                 DISPLAY ' '
+                 DISPLAY 'Group: ' group_number
+              END-IF
+           END-IF.
+
+       CLOSE_C-GRP.
+           EXEC SQL
+               CLOSE C-GRP
+           END-EXEC.
+
+              SECT-END SECTION.
+              PARAGR-EXIT.
+               EXIT.
+               DISPLAY ' '.
