@@ -0,0 +1,6 @@
+      *Linkage parameter passed from PROGRAMDEMO into PROGRAMBL
+       01  VARLNK.
+           05  VARLNK-RUN-DATE               PIC X(8).
+           05  VARLNK-BATCH-ID               PIC X(8).
+           05  VARLNK-ENV-PROFILE            PIC X(4).
+           05  FILLER                        PIC X(10).
