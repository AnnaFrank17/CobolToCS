@@ -0,0 +1,88 @@
+      *This program deletes a single student row, called by
+      *ProgramDELONE. It is a standalone subprogram rather than an
+      *ENTRY inside ProgramDML because calling ProgramDML directly
+      *would re-run its main line (bulk delete + feed load).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMDELSTU.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              BEGIN DECLARE SECTION
+           END-EXEC.
+
+           01 students.
+              05 id-student PIC 9(5).
+              05 first-name PIC X(10).
+              05 last-name PIC X(10).
+              05 group_number PIC 9(5).
+              05 email PIC X(30).
+              05 phone-number PIC X(15).
+              05 city PIC X(10).
+              05 country PIC X(10).
+
+           01 WS-DELETE-REASON PIC X(10).
+
+           EXEC SQL END
+              DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+           01 ENTRY-ID PIC 9(5).
+           01 DELETE-STATUS PIC X(1).
+
+       PROCEDURE DIVISION USING SQLCA, ENTRY-ID, DELETE-STATUS.
+       DISPLAY 'ProgramDELSTU:'.
+
+              SECT-MAIN.
+                 MOVE 'N' TO DELETE-STATUS.
+                 MOVE ENTRY-ID TO id-student.
+                 PERFORM DELETE_STUDENT.
+                 EXEC SQL COMMIT WORK RELEASE END-EXEC.
+                 GOBACK.
+
+              DELETE_STUDENT.
+                  MOVE 'SINGLE' TO WS-DELETE-REASON.
+                  EXEC SQL
+                     SELECT first_name, last_name, group_number,
+                            email, phone_number, city, country
+                     INTO :first-name, :last-name, :group_number,
+                          :email, :phone-number, :city, :country
+                     FROM students
+                     WHERE id = :id-student
+                  END-EXEC.
+                  IF SQLCODE = 0
+                     PERFORM LOG-AUDIT-DELETE
+                     PERFORM ARCHIVE-STUDENT-HISTORY
+                     EXEC SQL
+                        DELETE FROM students WHERE id = :id-student
+                     END-EXEC
+                     MOVE 'Y' TO DELETE-STATUS
+                  ELSE
+                     DISPLAY 'Delete skipped, student not found: '
+                        id-student
+                  END-IF.
+
+              LOG-AUDIT-DELETE.
+                  EXEC SQL
+                     INSERT INTO audit_log
+                        (id_student, operation, log_ts)
+                     VALUES
+                        (:id-student, 'DELETE', CURRENT TIMESTAMP)
+                  END-EXEC.
+
+              ARCHIVE-STUDENT-HISTORY.
+                  EXEC SQL
+                     INSERT INTO students_history
+                        (id_student, first_name, last_name,
+                         group_number, email, phone_number,
+                         city, country, deleted_ts, reason_code)
+                     VALUES
+                        (:id-student, :first-name, :last-name,
+                         :group_number, :email, :phone-number,
+                         :city, :country, CURRENT TIMESTAMP,
+                         :WS-DELETE-REASON)
+                  END-EXEC.
