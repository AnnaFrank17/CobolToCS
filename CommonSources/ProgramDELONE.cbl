@@ -0,0 +1,112 @@
+      *This program removes a single student as a standalone batch job
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMDELONE.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           SELECT CTL-FILE  ASSIGN TO WS-CTL-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD  CTL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0
+           LABEL RECORDS ARE OMITTED.
+           01  CTL-REC                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              BEGIN DECLARE SECTION
+           END-EXEC.
+
+             01  W-CONNECT-STRING            PIC X(72).
+
+             01  W-LOGON-VARS.
+                 05  W-USERID                PIC X(30).
+                 05  W-PASS-WORD             PIC X(30).
+                 05  W-DBNAME                PIC X(10).
+
+           EXEC SQL END
+              DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           01  WS-PROFILE                    PIC X(4).
+           01  WS-CTL-FILENAME                PIC X(20).
+           01  WS-ID-PARM                     PIC X(5).
+           01  WS-ID-STUDENT                  PIC 9(5).
+           01  WS-DELETE-STATUS                PIC X(1).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'ProgramDELONE: single-student removal'.
+
+       BEGIN-MODEL.
+       DISPLAY 1 UPON ARGUMENT-NUMBER.
+       ACCEPT WS-ID-PARM FROM ARGUMENT-VALUE.
+       IF WS-ID-PARM = SPACES
+          DISPLAY 'No student id supplied on command line'
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+       END-IF.
+       MOVE WS-ID-PARM TO WS-ID-STUDENT.
+
+       DISPLAY 2 UPON ARGUMENT-NUMBER.
+       ACCEPT WS-PROFILE FROM ARGUMENT-VALUE.
+       IF WS-PROFILE = SPACES
+          MOVE 'PROD' TO WS-PROFILE
+       END-IF.
+       STRING 'connect-' DELIMITED BY SIZE
+          FUNCTION TRIM(WS-PROFILE) DELIMITED BY SIZE
+          '.txt' DELIMITED BY SIZE
+          INTO WS-CTL-FILENAME
+       END-STRING.
+
+       OPEN INPUT  CTL-FILE.
+       MOVE SPACES TO W-LOGON-VARS, W-CONNECT-STRING
+       READ CTL-FILE INTO W-CONNECT-STRING
+        AT END PERFORM ABORT-PROGRAM
+       END-READ.
+
+       MOVE SPACES TO W-USERID W-PASS-WORD W-DBNAME
+       UNSTRING W-CONNECT-STRING
+       DELIMITED BY ALL SPACES OR '/' OR '@'
+       INTO W-USERID W-PASS-WORD W-DBNAME
+
+           EXEC SQL
+              CONNECT       :W-USERID
+              IDENTIFIED BY :W-PASS-WORD
+              USING         :W-DBNAME
+           END-EXEC.
+
+       IF SQLCODE = 0 THEN
+          DISPLAY 'Connected.'
+          MOVE 'N' TO WS-DELETE-STATUS
+          CALL "ProgramDELSTU" USING SQLCA, WS-ID-STUDENT,
+             WS-DELETE-STATUS
+          IF WS-DELETE-STATUS = 'Y'
+             DISPLAY 'Removed student: ' WS-ID-STUDENT
+             MOVE 0 TO RETURN-CODE
+          ELSE
+             DISPLAY 'Delete failed, student not found: ' WS-ID-STUDENT
+             MOVE 12 TO RETURN-CODE
+          END-IF
+       ELSE
+          DISPLAY 'Connecting...'
+          DISPLAY 'SQLCODE = ' SQLCODE
+          DISPLAY 'Program is stopped!'
+          MOVE 12 TO RETURN-CODE
+       END-IF.
+
+       STOP RUN.
+
+       ABORT-PROGRAM.
+       DISPLAY 'ABORT PROGRAM'.
+       DISPLAY 'No control file found for profile: ' WS-PROFILE.
+       MOVE 8 TO RETURN-CODE.
+       STOP RUN.
