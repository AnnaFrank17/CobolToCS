@@ -0,0 +1,38 @@
+      *Pages the on-call operator when a nightly job needs attention
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPSALERT.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           SELECT ALERT-FILE ASSIGN TO "OPSALERT.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ALERT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD  ALERT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0
+           LABEL RECORDS ARE OMITTED.
+           01  ALERT-FILE-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01  WS-ALERT-STATUS             PIC XX.
+
+       LINKAGE SECTION.
+           01  ALERT-MSG                PIC X(80).
+
+       PROCEDURE DIVISION USING ALERT-MSG.
+
+       DISPLAY 'OPS ALERT: ' ALERT-MSG.
+
+       OPEN EXTEND ALERT-FILE.
+       IF WS-ALERT-STATUS = '35'
+          OPEN OUTPUT ALERT-FILE
+       END-IF.
+       WRITE ALERT-FILE-REC FROM ALERT-MSG.
+       CLOSE ALERT-FILE.
+
+       GOBACK.
