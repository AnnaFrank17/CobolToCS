@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMDIR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               BEGIN DECLARE SECTION
+           END-EXEC.
+
+           01 students.
+              05 id-student PIC 9(5).
+              05 first-name PIC X(10).
+              05 last-name PIC X(10).
+              05 group_number PIC 9(5).
+              05 city PIC X(10).
+              05 country PIC X(10).
+
+           EXEC SQL END
+               DECLARE SECTION
+           END-EXEC.
+
+           exec sql include sqlca end-exec.
+
+       PROCEDURE DIVISION USING SQLCA.
+
+       DISPLAY 'ProgramDIR: Student Directory by Country/City'.
+
+       DECLARE_C-DIR.
+           EXEC SQL
+               DECLARE C-DIR CURSOR FOR
+               SELECT id, first_name, last_name, group_number,
+                      city, country
+               FROM students
+               ORDER BY country, city, last_name, first_name
+           END-EXEC.
+
+       OPEN_C-DIR.
+           EXEC SQL
+               OPEN C-DIR
+           END-EXEC.
+
+       FETCH_C-DIR.
+           DISPLAY ' '.
+           DISPLAY 'Name                 City       Country    Group'.
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH C-DIR
+                   INTO :id-student, :first-name, :last-name,
+                        :group_number, :city, :country
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY first-name ' ' last-name
+                      '   ' city '   ' country '   ' group_number
+                   INITIALIZE id-student first-name last-name
+                      group_number city country
+               END-IF
+           END-PERFORM.
+
+       CLOSE_C-DIR.
+           EXEC SQL
+               CLOSE C-DIR
+           END-EXEC.
+
+              SECT-END SECTION.
+              PARAGR-EXIT.
+               EXIT.
+               DISPLAY ' '.
