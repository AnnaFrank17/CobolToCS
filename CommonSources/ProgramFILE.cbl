@@ -5,55 +5,128 @@
           INPUT-OUTPUT SECTION.
           FILE-CONTROL.
           SELECT STUDENT ASSIGN TO "FILE001"
-             ORGANIZATION IS SEQUENTIAL
-             ACCESS IS SEQUENTIAL
+             ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC
+             RECORD KEY IS STUDENT-ID
              FILE STATUS IS FS.
+          SELECT FILE001-CTL ASSIGN TO "FILE001.CTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CTL-STATUS.
 
        DATA DIVISION.
           FILE SECTION.
           FD STUDENT.
-          01 STUDENT-FILE.
-             05 STUDENT-ID PIC 9(5).
-             05 NAME1 PIC A(25).
-             05 CLASS1 PIC X(3).
+          COPY "StudentFile.cpy".
 
-          01 FS PIC XX.
+          FD FILE001-CTL
+             RECORDING MODE IS F
+             RECORD CONTAINS 40 CHARACTERS
+             BLOCK CONTAINS 0
+             LABEL RECORDS ARE OMITTED.
+          01 FILE001-CTL-REC PIC X(40).
 
           WORKING-STORAGE SECTION.
 
+          01 FS PIC XX.
+          01 WS-CTL-STATUS PIC XX.
+          01 WS-REC-COUNT PIC 9(7) VALUE 0.
+          01 WS-HASH-TOTAL PIC 9(10) VALUE 0.
+
           01 WS-STUDENT.
              05 WS-STUDENT-ID PIC 9(5).
              05 WS-NAME PIC A(25).
              05 WS-CLASS PIC X(3).
+             05 WS-ENROLLMENT-DATE PIC 9(8).
+             05 WS-STATUS-CODE PIC X(1).
 
-          01 WS-EOF PIC A(1).
+          01 WS-TODAY PIC 9(8).
+
+          01 WS-EOF PIC A(1) VALUE 'N'.
+          01 WS-LOOKUP-ID PIC 9(5).
 
        PROCEDURE DIVISION.
        DISPLAY 'ProgramFILE:'.
 
-          OPEN OUTPUT STUDENT.
+          ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+          PERFORM OPEN-STUDENT-FOR-LOAD.
              MOVE 1 TO STUDENT-ID.
              MOVE '  Tim' TO NAME1.
              MOVE '12' TO CLASS1.
+             MOVE WS-TODAY TO ENROLLMENT-DATE.
+             MOVE 'A' TO STATUS-CODE.
              WRITE STUDENT-FILE
+                INVALID KEY
+                   DISPLAY 'Already loaded, skipping: ' STUDENT-ID
              END-WRITE.
           CLOSE STUDENT.
 
-          OPEN EXTEND STUDENT.
+          OPEN I-O STUDENT.
              MOVE 2 TO STUDENT-ID.
              MOVE '  Kate' TO NAME1.
              MOVE '9' TO CLASS1.
+             MOVE WS-TODAY TO ENROLLMENT-DATE.
+             MOVE 'A' TO STATUS-CODE.
              WRITE STUDENT-FILE
+                INVALID KEY
+                   DISPLAY 'Already loaded, skipping: ' STUDENT-ID
              END-WRITE.
           CLOSE STUDENT.
 
+          OPEN I-O STUDENT.
+             MOVE 2 TO WS-LOOKUP-ID.
+             PERFORM LOOKUP-STUDENT.
+          CLOSE STUDENT.
+
           OPEN INPUT STUDENT.
+             MOVE LOW-VALUES TO STUDENT-ID.
+             START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+                INVALID KEY MOVE 'Y' TO WS-EOF
+             END-START.
              PERFORM UNTIL WS-EOF='Y'
-                READ STUDENT INTO WS-STUDENT
+                READ STUDENT NEXT RECORD INTO WS-STUDENT
                    AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END DISPLAY WS-STUDENT
+                   NOT AT END PERFORM TALLY-STUDENT
                 END-READ
              END-PERFORM.
           CLOSE STUDENT.
 
+          PERFORM WRITE-CONTROL-TOTALS.
+
        STOP RUN.
+
+       OPEN-STUDENT-FOR-LOAD.
+          OPEN I-O STUDENT.
+          IF FS = '35'
+             OPEN OUTPUT STUDENT
+          END-IF.
+
+       TALLY-STUDENT.
+          DISPLAY WS-STUDENT.
+          ADD 1 TO WS-REC-COUNT.
+          ADD WS-STUDENT-ID TO WS-HASH-TOTAL.
+
+       WRITE-CONTROL-TOTALS.
+          OPEN OUTPUT FILE001-CTL.
+          MOVE SPACES TO FILE001-CTL-REC.
+          STRING 'RECORD-COUNT=' DELIMITED BY SIZE
+             FUNCTION TRIM(WS-REC-COUNT) DELIMITED BY SIZE
+             INTO FILE001-CTL-REC
+          END-STRING.
+          WRITE FILE001-CTL-REC.
+          MOVE SPACES TO FILE001-CTL-REC.
+          STRING 'HASH-TOTAL=' DELIMITED BY SIZE
+             FUNCTION TRIM(WS-HASH-TOTAL) DELIMITED BY SIZE
+             INTO FILE001-CTL-REC
+          END-STRING.
+          WRITE FILE001-CTL-REC.
+          CLOSE FILE001-CTL.
+
+       LOOKUP-STUDENT.
+          MOVE WS-LOOKUP-ID TO STUDENT-ID.
+          READ STUDENT
+             INVALID KEY
+                DISPLAY 'Student not found: ' WS-LOOKUP-ID
+             NOT INVALID KEY
+                DISPLAY 'Found: ' STUDENT-FILE
+          END-READ.
